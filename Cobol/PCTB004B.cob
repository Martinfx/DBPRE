@@ -15,11 +15,36 @@ DBPRE * DATE-WRITTEN.               TODAY.
       *                                                                        *
       **************************************************************************
 
+      **************************************************************************
+      *  E N V I R O N M E N T   D I V I S I O N                               *
+      **************************************************************************
+        ENVIRONMENT                DIVISION.
+        INPUT-OUTPUT                SECTION.
+        FILE-CONTROL.
+      *
+      * The nightly transaction file driving the insert loop below -
+      * one FIELD1/FIELD2/FIELD3 row is inserted per input record
+            SELECT TRANS-FILE       ASSIGN TO 'TRANSFILE'
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-TRANS-FILE-STATUS.
+
       **************************************************************************
       *  D A T A    D I V I S I O N                                            *
       **************************************************************************
         DATA                        DIVISION.
 
+      **************************************************************************
+      *  F I L E   S E C T I O N                                               *
+      **************************************************************************
+        FILE SECTION.
+      *
+        FD  TRANS-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  TRANS-RECORD.
+          05 TRANS-FIELD1                    PIC  9(08).
+          05 TRANS-FIELD2                    PIC  X(16).
+          05 TRANS-FIELD3                    PIC  X(32).
+
       **************************************************************************
       *  W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
@@ -31,6 +56,11 @@ DBPRE * DATE-WRITTEN.               TODAY.
       * This will be displayed in the logfile at runtime
         01  PGCTB-VERSION                    PIC  X(38)
             VALUE '20150916 1.0 INITIAL RELEASE'.
+      *
+      * Which set of connection parameters read_params should hand
+      * back - defaults to PROD, overridden by a JCL-style PARM (a
+      * command-line argument under GnuCOBOL) of DEV, TEST or PROD
+        01  WS-ENVIRONMENT                   PIC  X(04) VALUE 'PROD'.
       *
         01  FIELD1.
           05 FIELD1-NUM                      PIC  9(08).
@@ -40,6 +70,37 @@ DBPRE * DATE-WRITTEN.               TODAY.
       *
         01  T                                PIC  S9(9) COMP.
       *
+      * Checkpoint/restart tracking for the insert loop below - a
+      * restarted run resumes after WS-CHECKPOINT-T input records
+        01  WS-CHECKPOINT.
+          05 WS-CHECKPOINT-T                 PIC  9(08).
+          05 WS-CHECKPOINT-FLAG              PIC  X VALUE 'N'.
+            88 CHECKPOINT-FOUND              VALUE 'Y'.
+            88 CHECKPOINT-NOT-FOUND          VALUE 'N'.
+      *
+      * Masked stand-in for SQLCA-PASSWD in the startup banner - never
+      * DISPLAY the real password, only its length in asterisks
+        01  WS-PASSWD-MASK                    PIC  X(32) VALUE ALL '*'.
+      *
+      * Bounded retry/reconnect on a transient DB init/connect failure
+        01  WS-DB-CONNECT-ATTEMPT             PIC  9(02) VALUE 0.
+        01  WS-DB-CONNECT-MAX-ATTEMPTS        PIC  9(02) VALUE 3.
+        01  WS-DB-CONNECT-RETRY-SECS          PIC  9(04) COMP-5 VALUE 2.
+      *
+      * End-of-job control totals
+        01  WS-CT-INSERTED                    PIC  9(08) VALUE 0.
+        01  WS-CT-UPDATED                     PIC  9(08) VALUE 0.
+        01  WS-CT-DELETED                     PIC  9(08) VALUE 0.
+        01  WS-CT-START-TIME                  PIC  X(08).
+        01  WS-CT-END-TIME                    PIC  X(08).
+        01  WS-CT-ELAPSED-SECONDS             PIC  S9(07) VALUE 0.
+      *
+      * The transaction file driving the insert loop
+        01  WS-TRANS-FILE-STATUS             PIC  X(02) VALUE '00'.
+        01  WS-TRANS-EOF-FLAG                PIC  X VALUE 'N'.
+          88 TRANS-EOF                       VALUE 'Y'.
+          88 TRANS-NOT-EOF                   VALUE 'N'.
+      *
       * The communication area for the database
       * EXEC SQL
       *      INCLUDE SQLCA.
@@ -101,8 +162,20 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
            MOVE 'PCTB004B'                  TO PGCTB-PROGRAM-NAME
            SET PGCTB-OK                     TO TRUE
            SET DB-OK                        TO TRUE
+      *
+      * A PARM of DEV, TEST or PROD picks which connection read_params
+      * hands back, so the same load module can target any environment;
+      * an unsupplied or blank PARM leaves the WS-ENVIRONMENT default
+           ACCEPT WS-ENVIRONMENT            FROM COMMAND-LINE
+           IF WS-ENVIRONMENT = SPACES
+              MOVE 'PROD'                   TO WS-ENVIRONMENT
+           END-IF
+           INSPECT WS-ENVIRONMENT           CONVERTING
+                   'abcdefghijklmnopqrstuvwxyz' TO
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
       *
            CALL "read_params"         USING PGCTB-PROGRAM-NAME
+                                            WS-ENVIRONMENT
                                             SQLCA-HOST
                                             SQLCA-USER
                                             SQLCA-PASSWD
@@ -154,9 +227,11 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
                    '        *'
            DISPLAY '*******************************************'
                    '*********'
+           DISPLAY '*  ENVIRONMENT..: ' WS-ENVIRONMENT
+                   '                        *'
            DISPLAY '*  DBHOST.......: ' SQLCA-HOST ' *'
            DISPLAY '*  DBUSER.......: ' SQLCA-USER ' *'
-           DISPLAY '*  DBPASSWD.....: ' SQLCA-PASSWD ' *'
+           DISPLAY '*  DBPASSWD.....: ' WS-PASSWD-MASK ' *'
            DISPLAY '*  DBNAME.......: ' SQLCA-DBNAME ' *'
            DISPLAY '*  DBPORT.......: ' SQLCA-PORT
            '                            *'
@@ -164,44 +239,9 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
            DISPLAY '*******************************************'
                    '*********'
       *
-      * Initialize the database connection
-DBPRE      MOVE 2             TO SQLCA-SEQUENCE
-      *    EXEC SQL
-      *       INIT DB
-DBPRE         CALL "MySQL_init"  USING SQLCA-CID
-DBPRE         END-CALL
-DBPRE         MOVE RETURN-CODE    TO SQLCODE
-DBPRE *    END-EXEC.
-           EVALUATE TRUE
-           WHEN DB-OK
-              CONTINUE
-           WHEN DB-NOT-FOUND
-              SET DB-OK              TO TRUE
-           WHEN OTHER
-              PERFORM DB-STATUS
-           END-EVALUATE
-
-DBPRE      MOVE 3             TO SQLCA-SEQUENCE
-      *    EXEC SQL
-      *       CONNECT DB
-DBPRE         CALL "MySQL_real_connect" USING
-DBPRE                                   SQLCA-HOST
-DBPRE                                   SQLCA-USER
-DBPRE                                   SQLCA-PASSWD
-DBPRE                                   SQLCA-DBNAME
-DBPRE                                   SQLCA-PORT
-DBPRE                                   SQLCA-SOCKET
-DBPRE         END-CALL
-DBPRE         MOVE RETURN-CODE    TO SQLCODE
-DBPRE *    END-EXEC.
-           EVALUATE TRUE
-           WHEN DB-OK
-              CONTINUE
-           WHEN DB-NOT-FOUND
-              SET DB-OK              TO TRUE
-           WHEN OTHER
-              PERFORM DB-STATUS
-           END-EVALUATE
+      * Initialize and connect to the database, retrying a few times on
+      * a transient failure before giving up
+           PERFORM CONNECT-TO-DATABASE
       *
       * Now execute the user's code
            PERFORM PGCTB-ACTION
@@ -359,41 +399,124 @@ DBPRE *    END-EXEC.
 
       /
       **************************************************************************
+      *  Initialize and connect to the database, retrying a bounded         *
+      *  number of times (with a short pause between attempts) before       *
+      *  giving up on what may be a transient outage. Each attempt redoes   *
+      *  both MySQL_init and MySQL_real_connect, since a MySQL client       *
+      *  handle from a failed connect should not be reused.                 *
+      **************************************************************************
+       CONNECT-TO-DATABASE SECTION.
+      *
+           MOVE 0                       TO WS-DB-CONNECT-ATTEMPT
+      *
+      * Force the loop below to run at least once - DB-OK may already
+      * be true on entry (it is set before this SECTION is reached, and
+      * nothing between there and here touches SQLCODE), and this is a
+      * pre-test PERFORM UNTIL
+           MOVE 100                     TO SQLCODE
+           PERFORM UNTIL DB-OK
+                      OR WS-DB-CONNECT-ATTEMPT NOT LESS THAN
+                         WS-DB-CONNECT-MAX-ATTEMPTS
+              ADD 1                     TO WS-DB-CONNECT-ATTEMPT
+      *
+DBPRE         MOVE 2             TO SQLCA-SEQUENCE
+      *       EXEC SQL
+      *          INIT DB
+DBPRE            CALL "MySQL_init"  USING SQLCA-CID
+DBPRE            END-CALL
+DBPRE            MOVE RETURN-CODE    TO SQLCODE
+DBPRE *       END-EXEC.
+              EVALUATE TRUE
+              WHEN DB-OK
+                 CONTINUE
+              WHEN DB-NOT-FOUND
+                 SET DB-OK              TO TRUE
+              WHEN OTHER
+                 CONTINUE
+              END-EVALUATE
+      *
+              IF DB-OK
+DBPRE            MOVE 3             TO SQLCA-SEQUENCE
+      *          EXEC SQL
+      *             CONNECT DB
+DBPRE               CALL "MySQL_real_connect" USING
+DBPRE                                         SQLCA-HOST
+DBPRE                                         SQLCA-USER
+DBPRE                                         SQLCA-PASSWD
+DBPRE                                         SQLCA-DBNAME
+DBPRE                                         SQLCA-PORT
+DBPRE                                         SQLCA-SOCKET
+DBPRE               END-CALL
+DBPRE               MOVE RETURN-CODE    TO SQLCODE
+DBPRE *          END-EXEC.
+                 EVALUATE TRUE
+                 WHEN DB-OK
+                    CONTINUE
+                 WHEN DB-NOT-FOUND
+                    SET DB-OK              TO TRUE
+                 WHEN OTHER
+                    CONTINUE
+                 END-EVALUATE
+              END-IF
+      *
+              IF NOT DB-OK
+                 AND WS-DB-CONNECT-ATTEMPT < WS-DB-CONNECT-MAX-ATTEMPTS
+                 DISPLAY 'DB connect attempt ' WS-DB-CONNECT-ATTEMPT
+                         ' failed (SQLCODE=' SQLCODE '), retrying...'
+                 CALL "C$SLEEP" USING WS-DB-CONNECT-RETRY-SECS
+                 END-CALL
+              END-IF
+           END-PERFORM
+      *
+      * Still not connected after the last retry - let DB-STATUS report
+      * the error and roll back / stop the run as usual
+           IF NOT DB-OK
+              PERFORM DB-STATUS
+           END-IF
+           .
+       CONNECT-TO-DATABASE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
       *  P O C T B - A C T I O N   S E C T I O N                               *
       **************************************************************************
         PGCTB-ACTION SECTION.
       *
            DISPLAY 'In PGCTB-ACTION (batch program).'
       *
-           PERFORM DISPLAY-ALL-RECORDS
+      * Reset the control totals for this run
+           MOVE 0                       TO WS-CT-INSERTED
+           MOVE 0                       TO WS-CT-UPDATED
+           MOVE 0                       TO WS-CT-DELETED
+           ACCEPT WS-CT-START-TIME      FROM TIME
+      *
+           PERFORM CHECK-RESTART-POINT
+      *
+           IF CHECKPOINT-FOUND
+              DISPLAY 'Restarting after checkpoint, last good record='
+                      WS-CHECKPOINT-T
+           ELSE
+              PERFORM DISPLAY-ALL-RECORDS
+              PERFORM ARCHIVE-AND-DELETE
+              MOVE 0                    TO WS-CHECKPOINT-T
+           END-IF
       *
-           DISPLAY 'Delete entire table'
+           DISPLAY 'Insert new records from transaction file'
       *
-DBPRE      MOVE 8             TO SQLCA-SEQUENCE
-      *    EXEC SQL
-DBPRE *    END-EXEC.
-DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE   STRING
-DBPRE   'DELETE ' DELIMITED SIZE
-DBPRE   'FROM ' DELIMITED SIZE
-DBPRE   'example_table ' DELIMITED SIZE
-DBPRE   INTO SQLCA-STATEMENT
-DBPRE   END-STRING
-DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
-DBPRE   END-CALL
-DBPRE   MOVE RETURN-CODE TO SQLCODE
-           EVALUATE TRUE
-             WHEN DB-OK
-                CONTINUE
-             WHEN OTHER
-                PERFORM DB-STATUS
-           END-EVALUATE
+           PERFORM OPEN-TRANS-FILE
       *
-           DISPLAY 'Insert new records'
+           IF WS-CHECKPOINT-T > 0
+              PERFORM SKIP-CHECKPOINTED-RECORDS
+           END-IF
       *
-           PERFORM VARYING T FROM 1 BY 1 UNTIL T > 10
-              MOVE T                   TO FIELD1-NUM
-DBPRE         MOVE 9             TO SQLCA-SEQUENCE
+           MOVE WS-CHECKPOINT-T         TO T
+           PERFORM READ-TRANS-RECORD
+           PERFORM UNTIL TRANS-EOF
+              ADD 1                     TO T
+              MOVE TRANS-FIELD1        TO FIELD1-NUM
+              MOVE TRANS-FIELD2        TO FIELD2
+              MOVE TRANS-FIELD3        TO FIELD3
+DBPRE         MOVE 10            TO SQLCA-SEQUENCE
       *       EXEC SQL
 
 DBPRE *       END-EXEC.
@@ -409,14 +532,18 @@ DBPRE   'FIELD3 ' DELIMITED SIZE
 DBPRE   ') ' DELIMITED SIZE
 DBPRE   'VALUES ' DELIMITED SIZE
 DBPRE   '( ' DELIMITED SIZE
-DBPRE   SQLCA-QUOTE DELIMITED SIZE
-DBPRE   FIELD1 DELIMITED SIZE
-DBPRE   SQLCA-QUOTE DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      FIELD1 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
 DBPRE   ' ' DELIMITED SIZE
 DBPRE   ', ' DELIMITED SIZE
-DBPRE   '''Value2'' ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      FIELD2 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
 DBPRE   ', ' DELIMITED SIZE
-DBPRE   '''Value3'' ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      FIELD3 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
 DBPRE   ') ' DELIMITED SIZE
 DBPRE   INTO SQLCA-STATEMENT
 DBPRE   END-STRING
@@ -425,18 +552,25 @@ DBPRE   END-CALL
 DBPRE   MOVE RETURN-CODE        TO SQLCODE
               EVALUATE TRUE
                 WHEN DB-OK
-                   CONTINUE
+                   ADD 1                  TO WS-CT-INSERTED
+                   MOVE T                 TO WS-CHECKPOINT-T
+                   PERFORM WRITE-CHECKPOINT
                 WHEN OTHER
                    PERFORM DB-STATUS
               END-EVALUATE
+              PERFORM READ-TRANS-RECORD
            END-PERFORM
+      *
+           PERFORM CLOSE-TRANS-FILE
+      *
+           PERFORM CLEAR-CHECKPOINT
       *
            PERFORM DISPLAY-ALL-RECORDS
       *
            DISPLAY 'Update the first record'
       *
 
-DBPRE      MOVE 10             TO SQLCA-SEQUENCE
+DBPRE      MOVE 14             TO SQLCA-SEQUENCE
       *    EXEC SQL
 DBPRE *    END-EXEC.
 DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
@@ -456,11 +590,17 @@ DBPRE   END-STRING
 DBPRE          CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE        TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                ADD SQLCA-COUNT          TO WS-CT-UPDATED
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
       *
            DISPLAY 'Update the third record'
       *
 
-DBPRE      MOVE 11             TO SQLCA-SEQUENCE
+DBPRE      MOVE 15             TO SQLCA-SEQUENCE
       *    EXEC SQL
 DBPRE *    END-EXEC.
 DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
@@ -485,12 +625,15 @@ DBPRE          MOVE RETURN-CODE        TO SQLCODE
       *    DISPLAY 'SQLCA-COUNT=' SQLCA-COUNT
            EVALUATE TRUE
              WHEN DB-OK
-                CONTINUE
+                ADD SQLCA-COUNT          TO WS-CT-UPDATED
              WHEN OTHER
                 PERFORM DB-STATUS
            END-EVALUATE
       *
            PERFORM DISPLAY-ALL-RECORDS
+      *
+           ACCEPT WS-CT-END-TIME         FROM TIME
+           PERFORM CONTROL-TOTALS-REPORT
       *
            DISPLAY 'End PGCTB-ACTION (batch program).'
       *
@@ -498,6 +641,338 @@ DBPRE          MOVE RETURN-CODE        TO SQLCODE
         PGCTB-ACTION-EXIT.
            EXIT.
       /
+      **************************************************************************
+      *  End-of-job control totals - rows inserted/updated/deleted this      *
+      *  run plus the elapsed run time, printed as a summary block right     *
+      *  before PGCTB-ACTION returns control to PGCTB-MAIN-EXIT.             *
+      **************************************************************************
+        CONTROL-TOTALS-REPORT SECTION.
+      *
+           COMPUTE WS-CT-ELAPSED-SECONDS =
+              (FUNCTION NUMVAL(WS-CT-END-TIME(1:2)) * 3600
+             + FUNCTION NUMVAL(WS-CT-END-TIME(3:2)) * 60
+             + FUNCTION NUMVAL(WS-CT-END-TIME(5:2)))
+             - (FUNCTION NUMVAL(WS-CT-START-TIME(1:2)) * 3600
+             + FUNCTION NUMVAL(WS-CT-START-TIME(3:2)) * 60
+             + FUNCTION NUMVAL(WS-CT-START-TIME(5:2)))
+      *
+           IF WS-CT-ELAPSED-SECONDS < 0
+              ADD 86400                 TO WS-CT-ELAPSED-SECONDS
+           END-IF
+      *
+           DISPLAY '-----------------------------------------------'
+           DISPLAY '  PCTB004B CONTROL TOTALS'
+           DISPLAY '  Rows inserted . . . . : ' WS-CT-INSERTED
+           DISPLAY '  Rows updated  . . . . : ' WS-CT-UPDATED
+           DISPLAY '  Rows deleted  . . . . : ' WS-CT-DELETED
+           DISPLAY '  Elapsed seconds . . . : ' WS-CT-ELAPSED-SECONDS
+           DISPLAY '-----------------------------------------------'
+           .
+        CONTROL-TOTALS-REPORT-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Archive to example_table_hist, then wipe example_table for the      *
+      *  night's load. Only run on a clean start - a restart resumes the     *
+      *  insert loop instead (see CHECK-RESTART-POINT). HIST_SEQUENCE is     *
+      *  stamped with PGCTB-TIME (this run's start time) rather than         *
+      *  SQLCA-SEQUENCE, which is just a constant statement-step number     *
+      *  and would not distinguish two archive runs on the same date.       *
+      **************************************************************************
+        ARCHIVE-AND-DELETE SECTION.
+      *
+           DISPLAY 'Archive current rows to example_table_hist'
+      *
+DBPRE      MOVE 8             TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'INSERT ' DELIMITED SIZE
+DBPRE   'INTO ' DELIMITED SIZE
+DBPRE   'example_table_hist ' DELIMITED SIZE
+DBPRE   '( ' DELIMITED SIZE
+DBPRE   'FIELD1, ' DELIMITED SIZE
+DBPRE   'FIELD2, ' DELIMITED SIZE
+DBPRE   'FIELD3, ' DELIMITED SIZE
+DBPRE   'HIST_RUN_DATE, ' DELIMITED SIZE
+DBPRE   'HIST_SEQUENCE ' DELIMITED SIZE
+DBPRE   ') ' DELIMITED SIZE
+DBPRE   'SELECT ' DELIMITED SIZE
+DBPRE   'FIELD1, ' DELIMITED SIZE
+DBPRE   'FIELD2, ' DELIMITED SIZE
+DBPRE   'FIELD3, ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PGCTB-DATE DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE      PGCTB-TIME DELIMITED SIZE
+DBPRE   ' ' DELIMITED SIZE
+DBPRE   'FROM ' DELIMITED SIZE
+DBPRE   'example_table ' DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                CONTINUE
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+      *
+           DISPLAY 'Delete entire table'
+      *
+DBPRE      MOVE 9             TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'DELETE ' DELIMITED SIZE
+DBPRE   'FROM ' DELIMITED SIZE
+DBPRE   'example_table ' DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                ADD SQLCA-COUNT          TO WS-CT-DELETED
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+      *
+      * A fresh (non-restart) run always starts the checkpoint clean
+           MOVE 0                       TO WS-CHECKPOINT-T
+           PERFORM WRITE-CHECKPOINT
+           .
+        ARCHIVE-AND-DELETE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Read pctb004b_checkpoint for a checkpoint left by a prior run that   *
+      *  did not reach T = 10 (i.e. abended mid-loop). Slot 2 of             *
+      *  SQLCA-CURSOR-CTRL-GRP is used for this single-row lookup so it      *
+      *  does not collide with the ALLROWS cursor slot 1 used by PCTB004S.   *
+      **************************************************************************
+        CHECK-RESTART-POINT SECTION.
+      *
+           SET CHECKPOINT-NOT-FOUND            TO TRUE
+           MOVE 0                              TO WS-CHECKPOINT-T
+      *
+DBPRE      MOVE 13            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'SELECT ' DELIMITED SIZE
+DBPRE   'LAST_T ' DELIMITED SIZE
+DBPRE   'FROM ' DELIMITED SIZE
+DBPRE   'pctb004b_checkpoint ' DELIMITED SIZE
+DBPRE   'WHERE ' DELIMITED SIZE
+DBPRE   'PROGRAM_NAME ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PGCTB-PROGRAM-NAME DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ' ' DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE TO SQLCODE
+DBPRE   IF DB-OK
+DBPRE      CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+DBPRE      END-CALL
+DBPRE      IF SQLCA-RESULT (2) = NULL
+DBPRE         MOVE 100 TO SQLCODE
+DBPRE      ELSE
+DBPRE         MOVE 0 TO SQLCODE
+DBPRE      END-IF
+DBPRE   END-IF
+DBPRE   IF DB-OK
+DBPRE      CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+DBPRE                                      WS-CHECKPOINT-T
+DBPRE      END-CALL
+DBPRE      IF SQLCA-RESULT (2) = NULL
+DBPRE         MOVE 100 TO SQLCODE
+DBPRE      ELSE
+DBPRE         MOVE 0 TO SQLCODE
+DBPRE      END-IF
+DBPRE   END-IF
+           EVALUATE TRUE
+           WHEN DB-OK
+              IF WS-CHECKPOINT-T > 0
+                 SET CHECKPOINT-FOUND           TO TRUE
+              END-IF
+      *
+      * MySQL_use_result leaves the connection mid-result-set until the
+      * client reads through to the terminating NULL row - drain it
+      * here (there is at most one row) so the next MySQL_query on this
+      * connection (the insert loop below) does not run out of sync
+              PERFORM UNTIL NOT DB-OK
+DBPRE            MOVE 13            TO SQLCA-SEQUENCE
+DBPRE            CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+DBPRE                                            WS-CHECKPOINT-T
+DBPRE            END-CALL
+DBPRE            IF SQLCA-RESULT (2) = NULL
+DBPRE               MOVE 100 TO SQLCODE
+DBPRE            ELSE
+DBPRE               MOVE 0 TO SQLCODE
+DBPRE            END-IF
+              END-PERFORM
+              SET DB-OK                        TO TRUE
+           WHEN DB-NOT-FOUND
+              CONTINUE
+           WHEN OTHER
+              PERFORM DB-STATUS
+           END-EVALUATE
+           .
+        CHECK-RESTART-POINT-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Record the last T successfully inserted and committed, so a rerun   *
+      *  after an abend resumes at T + 1 instead of redoing the whole load   *
+      *  or leaving operators to guess the failing row from the job log.     *
+      **************************************************************************
+        WRITE-CHECKPOINT SECTION.
+      *
+DBPRE      MOVE 12            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'INSERT ' DELIMITED SIZE
+DBPRE   'INTO ' DELIMITED SIZE
+DBPRE   'pctb004b_checkpoint ' DELIMITED SIZE
+DBPRE   '( ' DELIMITED SIZE
+DBPRE   'PROGRAM_NAME, ' DELIMITED SIZE
+DBPRE   'LAST_T, ' DELIMITED SIZE
+DBPRE   'SQLCA_SEQUENCE ' DELIMITED SIZE
+DBPRE   ') ' DELIMITED SIZE
+DBPRE   'VALUES ' DELIMITED SIZE
+DBPRE   '( ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PGCTB-PROGRAM-NAME DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE      WS-CHECKPOINT-T DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE      SQLCA-SEQUENCE DELIMITED SIZE
+DBPRE   ') ' DELIMITED SIZE
+DBPRE   'ON ' DELIMITED SIZE
+DBPRE   'DUPLICATE ' DELIMITED SIZE
+DBPRE   'KEY ' DELIMITED SIZE
+DBPRE   'UPDATE ' DELIMITED SIZE
+DBPRE   'LAST_T ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      WS-CHECKPOINT-T DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE   'SQLCA_SEQUENCE ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      SQLCA-SEQUENCE DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                CONTINUE
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+      *
+      * Commit now so the checkpoint just written survives an abend on
+      * the very next record - the checkpoint would be useless if it
+      * only became durable at the single COMMIT at the end of the job
+DBPRE      MOVE 12            TO SQLCA-SEQUENCE
+DBPRE      CALL "MySQL_commit"
+DBPRE      END-CALL
+DBPRE      MOVE RETURN-CODE    TO SQLCODE
+           IF SQLCODE NOT = 0
+              PERFORM DB-STATUS
+           END-IF
+           .
+        WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  The load finished cleanly - clear the checkpoint so tomorrow's run  *
+      *  archives/wipes and starts fresh instead of thinking it is a restart *
+      **************************************************************************
+        CLEAR-CHECKPOINT SECTION.
+      *
+           MOVE 0                              TO WS-CHECKPOINT-T
+           PERFORM WRITE-CHECKPOINT
+           .
+        CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Open the nightly transaction file that drives the insert loop.      *
+      **************************************************************************
+        OPEN-TRANS-FILE SECTION.
+      *
+           SET TRANS-NOT-EOF                   TO TRUE
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+              SET PGCTB-ERROR                  TO TRUE
+              MOVE SPACES                      TO PGCTB-ERROR-MESSAGE
+              STRING 'Unable to open transaction file, status='
+                                              DELIMITED BY SIZE
+                     WS-TRANS-FILE-STATUS      DELIMITED BY SIZE
+                                              INTO PGCTB-ERROR-MESSAGE
+              PERFORM PGCTB-STATUS
+           END-IF
+           .
+        OPEN-TRANS-FILE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Close the transaction file once the insert loop has finished.       *
+      **************************************************************************
+        CLOSE-TRANS-FILE SECTION.
+      *
+           CLOSE TRANS-FILE
+           .
+        CLOSE-TRANS-FILE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Read the next transaction record, setting TRANS-EOF at end of file. *
+      **************************************************************************
+        READ-TRANS-RECORD SECTION.
+      *
+           READ TRANS-FILE
+             AT END
+                SET TRANS-EOF               TO TRUE
+           END-READ
+           .
+        READ-TRANS-RECORD-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  On a restart, the records already committed before the last abend   *
+      *  are still sitting at the front of the transaction file - a          *
+      *  sequential file cannot be positioned directly to a record number,   *
+      *  so those WS-CHECKPOINT-T records are read and discarded here        *
+      *  before the insert loop resumes with the first uncommitted record.   *
+      **************************************************************************
+        SKIP-CHECKPOINTED-RECORDS SECTION.
+      *
+           DISPLAY 'Skipping ' WS-CHECKPOINT-T
+                   ' already-committed record(s)'
+           PERFORM WS-CHECKPOINT-T TIMES
+              PERFORM READ-TRANS-RECORD
+           END-PERFORM
+           .
+        SKIP-CHECKPOINTED-RECORDS-EXIT.
+           EXIT.
+      /
       **************************************************************************
         DISPLAY-ALL-RECORDS SECTION.
       *
