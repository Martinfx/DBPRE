@@ -14,13 +14,35 @@ DBPRE * DATE-WRITTEN.               TODAY.
       *                       Testprogram for subroutine calls                 *
       *                                                                        *
       **************************************************************************
-        /
+      /
+      **************************************************************************
+      *  E N V I R O N M E N T   D I V I S I O N                               *
+      **************************************************************************
+        ENVIRONMENT                DIVISION.
+        INPUT-OUTPUT                SECTION.
+        FILE-CONTROL.
+      *
+      * The printed listing produced by DISPLAY-ALL-RECORDS
+            SELECT REPORT-FILE      ASSIGN TO 'REPORTFILE'
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS
+                                       WS-REPORT-FILE-STATUS.
+      /
       **************************************************************************
       *  D A T A    D I V I S I O N                                            *
       **************************************************************************
         DATA                        DIVISION.
       /
       **************************************************************************
+      *  F I L E   S E C T I O N                                               *
+      **************************************************************************
+        FILE SECTION.
+      *
+        FD  REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  REPORT-RECORD                      PIC  X(80).
+      /
+      **************************************************************************
       *  W O R K I N G   S T O R A G E   S E C T I O N                         *
       **************************************************************************
         WORKING-STORAGE SECTION.
@@ -40,12 +62,50 @@ DBPRE * DATE-WRITTEN.               TODAY.
       *
         01  T                                PIC  S9(9) COMP.
       *
+      * The WHERE-clause fragment built by FIND-RECORD
+        01  WS-FIND-WHERE-CLAUSE             PIC  X(40).
+      *
+      * The printed listing produced by DISPLAY-ALL-RECORDS
+        01  WS-REPORT-FILE-STATUS            PIC  X(02) VALUE '00'.
+      * DISPLAY-ALL-RECORDS/FIND-RECORD can each be called more than
+      * once per run (e.g. PCTB004B lists the table before the archive,
+      * after the insert loop, and after the two updates) - only the
+      * first call in a run truncates REPORTFILE, later calls append,
+      * so REPORTFILE ends up holding every snapshot from the run
+      * instead of just the last one
+        01  WS-REPORT-FILE-OPENED            PIC  X VALUE 'N'.
+          88 REPORT-FILE-ALREADY-OPENED      VALUE 'Y'.
+        01  WS-REPORT-LINE-COUNT             PIC  9(02) VALUE 0.
+        01  WS-REPORT-LINES-PER-PAGE         PIC  9(02) VALUE 20.
+        01  WS-REPORT-PAGE-NUMBER            PIC  9(04) VALUE 0.
+        01  WS-REPORT-RECORD-COUNT           PIC  9(08) VALUE 0.
+      *
+        01  WS-REPORT-TITLE-LINE.
+          05 FILLER                          PIC  X(21)
+             VALUE 'EXAMPLE TABLE LISTING'.
+          05 FILLER                          PIC  X(09) VALUE 'PAGE '.
+          05 WS-RT-PAGE-NUMBER                PIC  ZZZ9.
+        01  WS-REPORT-HEADING-LINE.
+          05 FILLER                          PIC  X(10) VALUE 'FIELD1'.
+          05 FILLER                          PIC  X(18) VALUE 'FIELD2'.
+          05 FILLER                          PIC  X(32) VALUE 'FIELD3'.
+        01  WS-REPORT-DETAIL-LINE.
+          05 WS-RD-FIELD1                    PIC  X(08).
+          05 FILLER                          PIC  X(02) VALUE SPACE.
+          05 WS-RD-FIELD2                    PIC  X(16).
+          05 FILLER                          PIC  X(02) VALUE SPACE.
+          05 WS-RD-FIELD3                    PIC  X(32).
+        01  WS-REPORT-TOTAL-LINE.
+          05 WS-RT-RECORD-COUNT              PIC  ZZZZZZZ9.
+          05 FILLER                          PIC  X(16)
+             VALUE ' records listed'.
+      *
       /
         LINKAGE SECTION.
       * The communication area for the database
       * EXEC SQL
       *      INCLUDE SQLCA.
-        01  SQLCA.
+        01  SQLCA                             BASED.
           05 SQLCA-CID                     USAGE POINTER.
           05 SQLCA-CURSOR-CTRL-GRP.
             10 SQLCA-CURSOR-CTRL OCCURS 65 PIC X.
@@ -150,6 +210,10 @@ DBPRE * END-EXEC.
             88 PCTB004-001-INIT               VALUE 'PCTB004S0010001'.
           05  PCTB004-001-REQUEST             PIC X(16).
             88 PCTB004-001-D-A-RECORDS        VALUE 'DISPALLRECORDS  '.
+            88 PCTB004-001-FIND-RECORD        VALUE 'FIND-RECORD     '.
+            88 PCTB004-001-ADD-RECORD         VALUE 'ADD-RECORD      '.
+            88 PCTB004-001-UPDATE-RECORD      VALUE 'UPDATE-RECORD   '.
+            88 PCTB004-001-DELETE-RECORD      VALUE 'DELETE-RECORD   '.
           05  PGCTB-001-DATA.
             06 FILLER                         PIC X.
       * Add here more data to exchange between batch program and
@@ -157,6 +221,13 @@ DBPRE * END-EXEC.
             06 PCTB004-001-STATUS             PIC 999.
               88 PCTB004-001-OK               VALUE 0.
               88 PCTB004-001-ERROR            VALUE 999.
+      * FIELD1 key used by FIND/ADD/UPDATE/DELETE-RECORD, and the
+      * optional high end of a FIELD1 range used by FIND-RECORD
+            06 PCTB004-001-FIELD1-KEY         PIC 9(08).
+            06 PCTB004-001-FIELD1-KEY-HI      PIC 9(08).
+              88 PCTB004-001-NO-RANGE         VALUE 0.
+            06 PCTB004-001-FIELD2             PIC X(16).
+            06 PCTB004-001-FIELD3             PIC X(32).
 DBPRE * END-EXEC.
       *
           COPY PGCTBPARAM.
@@ -167,7 +238,7 @@ DBPRE * END-EXEC.
       **************************************************************************
         PROCEDURE DIVISION USING PCTB004-001-PARAM-BLOCK
       *                                  no dot here, the dot to end the
-        *                                  USING is in the copybook!
+      *                                  USING is in the copybook!
       * The framework itself, calling PGCTB-ACTION to run the users coding
            COPY PGCTBSUB REPLACING 'TTTTNNNS' BY 'PCTB004S'.
                                                  
@@ -182,6 +253,14 @@ DBPRE * END-EXEC.
              EVALUATE TRUE
               WHEN PCTB004-001-D-A-RECORDS
               PERFORM DISPLAY-ALL-RECORDS
+              WHEN PCTB004-001-FIND-RECORD
+              PERFORM FIND-RECORD
+              WHEN PCTB004-001-ADD-RECORD
+              PERFORM ADD-RECORD
+              WHEN PCTB004-001-UPDATE-RECORD
+              PERFORM UPDATE-RECORD
+              WHEN PCTB004-001-DELETE-RECORD
+              PERFORM DELETE-RECORD
               WHEN OTHER
                  MOVE 'Invalid Request'     TO PGCTB-ERROR-MESSAGE
                   SET PGCTB-INVALID-REQUEST  TO TRUE
@@ -194,9 +273,11 @@ DBPRE * END-EXEC.
            EXIT.
       /
       **************************************************************************
-        DISPLAY-ALL-RECORDS SECTION. 
+        DISPLAY-ALL-RECORDS SECTION.
       *
             DISPLAY '-------------------------------------------'
+            PERFORM OPEN-REPORT-FILE
+            PERFORM WRITE-REPORT-TITLE
       * Attention !! Table name is CaSe sensitive!!!!!!!!!!!!!
 DBPRE       MOVE 1             TO SQLCA-SEQUENCE
       *     EXEC SQL
@@ -255,9 +336,12 @@ DBPRE *     END-EXEC.
                PERFORM DB-STATUS
             END-EVALUATE
                                                  
-            DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2 
-                     ' FIELD3=' FIELD3
-          
+            IF DB-OK
+               DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2
+                        ' FIELD3=' FIELD3
+               PERFORM WRITE-REPORT-DETAIL
+            END-IF
+      *
             PERFORM UNTIL NOT DB-OK
 DBPRE          MOVE 3             TO SQLCA-SEQUENCE
       *        EXEC SQL
@@ -278,8 +362,9 @@ DBPRE             MOVE 0 TO SQLCODE
 DBPRE          END-IF
                EVALUATE TRUE
                  WHEN DB-OK
-                     DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2 
+                     DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2
                            ' FIELD3=' FIELD3
+                     PERFORM WRITE-REPORT-DETAIL
                  WHEN DB-NOT-FOUND
                     MOVE SPACE             TO FIELD1
                     MOVE SPACE             TO FIELD2
@@ -290,6 +375,8 @@ DBPRE          END-IF
             END-PERFORM
             SET DB-OK                      TO TRUE
             DISPLAY '-------------------------------------------'
+            PERFORM WRITE-REPORT-TOTAL
+            PERFORM CLOSE-REPORT-FILE
       *
 DBPRE       MOVE 4             TO SQLCA-SEQUENCE
       *     EXEC SQL
@@ -309,3 +396,401 @@ DBPRE *     END-EXEC.
            .
         DISPLAY-ALL-RECORDS-EXIT.
            EXIT.
+      /
+      **************************************************************************
+      *  Select and list the rows matching PCTB004-001-FIELD1-KEY, or the     *
+      *  range PCTB004-001-FIELD1-KEY thru PCTB004-001-FIELD1-KEY-HI when     *
+      *  the high end of the range is not zero. Uses cursor/result slot 3,   *
+      *  distinct from the ALLROWS cursor (slot 1) used by                   *
+      *  DISPLAY-ALL-RECORDS, since the two could in principle be nested.    *
+      **************************************************************************
+        FIND-RECORD SECTION.
+      *
+           DISPLAY '-------------------------------------------'
+           PERFORM OPEN-REPORT-FILE
+           PERFORM WRITE-REPORT-TITLE
+           SET PCTB004-001-OK                  TO TRUE
+      *
+DBPRE      MOVE 20            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *       DECLARE FINDROWS CURSOR FOR
+DBPRE *    END-EXEC.
+           EVALUATE TRUE
+           WHEN DB-OK
+              CONTINUE
+           WHEN OTHER
+              PERFORM DB-STATUS
+           END-EVALUATE
+      *
+DBPRE      MOVE 21            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *       OPEN FINDROWS
+DBPRE      IF SQLCA-CURSOR-CTRL (3) = 1
+DBPRE         SET DB-CURSOR-ALREADY-OPEN TO TRUE
+DBPRE         PERFORM DB-STATUS
+DBPRE      END-IF
+DBPRE      MOVE 1 TO SQLCA-CURSOR-CTRL (3)
+           MOVE SPACES                        TO WS-FIND-WHERE-CLAUSE
+           IF PCTB004-001-NO-RANGE
+              STRING
+                 '= '                         DELIMITED SIZE
+                 SQLCA-QUOTE                  DELIMITED SIZE
+                 PCTB004-001-FIELD1-KEY       DELIMITED SIZE
+                 SQLCA-QUOTE                  DELIMITED SIZE
+                                        INTO WS-FIND-WHERE-CLAUSE
+              END-STRING
+           ELSE
+              STRING
+                 'BETWEEN '                   DELIMITED SIZE
+                 SQLCA-QUOTE                  DELIMITED SIZE
+                 PCTB004-001-FIELD1-KEY       DELIMITED SIZE
+                 SQLCA-QUOTE                  DELIMITED SIZE
+                 ' AND '                      DELIMITED SIZE
+                 SQLCA-QUOTE                  DELIMITED SIZE
+                 PCTB004-001-FIELD1-KEY-HI    DELIMITED SIZE
+                 SQLCA-QUOTE                  DELIMITED SIZE
+                                        INTO WS-FIND-WHERE-CLAUSE
+              END-STRING
+           END-IF
+DBPRE      MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE      STRING
+DBPRE      'SELECT ' DELIMITED SIZE
+DBPRE      'FIELD1, ' DELIMITED SIZE
+DBPRE      'FIELD2, ' DELIMITED SIZE
+DBPRE      'FIELD3 ' DELIMITED SIZE
+DBPRE      'FROM ' DELIMITED SIZE
+DBPRE      'example_table ' DELIMITED SIZE
+DBPRE      'WHERE ' DELIMITED SIZE
+DBPRE      'FIELD1 ' DELIMITED SIZE
+DBPRE      FUNCTION TRIM (WS-FIND-WHERE-CLAUSE) DELIMITED SIZE
+DBPRE      INTO SQLCA-STATEMENT
+DBPRE      END-STRING
+DBPRE      CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE      END-CALL
+DBPRE      MOVE RETURN-CODE TO SQLCODE
+DBPRE      IF DB-OK
+DBPRE         CALL 'MySQL_use_result' USING SQLCA-RESULT (3)
+DBPRE         END-CALL
+DBPRE         IF SQLCA-RESULT (3) = NULL
+DBPRE            MOVE 100 TO SQLCODE
+DBPRE         ELSE
+DBPRE            MOVE 0 TO SQLCODE
+DBPRE         END-IF
+DBPRE      END-IF
+DBPRE      IF DB-OK
+DBPRE         CALL 'MySQL_fetch_row' USING SQLCA-RESULT (3)
+DBPRE                                         FIELD1
+DBPRE                                         FIELD2
+DBPRE                                         FIELD3
+DBPRE         END-CALL
+DBPRE         IF SQLCA-RESULT (3) = NULL
+DBPRE            MOVE 100 TO SQLCODE
+DBPRE         ELSE
+DBPRE            MOVE 0 TO SQLCODE
+DBPRE         END-IF
+DBPRE      END-IF
+           EVALUATE TRUE
+           WHEN DB-OK
+              CONTINUE
+           WHEN DB-NOT-FOUND
+              CONTINUE
+           WHEN OTHER
+              PERFORM DB-STATUS
+           END-EVALUATE
+      *
+           IF DB-OK
+              DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2
+                       ' FIELD3=' FIELD3
+              PERFORM WRITE-REPORT-DETAIL
+           END-IF
+      *
+           PERFORM UNTIL NOT DB-OK
+DBPRE         MOVE 22            TO SQLCA-SEQUENCE
+      *       EXEC SQL
+DBPRE *       END-EXEC.
+DBPRE      IF SQLCA-CURSOR-CTRL (3) = 0
+DBPRE         SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE         PERFORM DB-STATUS
+DBPRE      END-IF
+DBPRE         CALL 'MySQL_fetch_row' USING SQLCA-RESULT (3)
+DBPRE                                         FIELD1
+DBPRE                                         FIELD2
+DBPRE                                         FIELD3
+DBPRE         END-CALL
+DBPRE         IF SQLCA-RESULT (3) = NULL
+DBPRE            MOVE 100 TO SQLCODE
+DBPRE         ELSE
+DBPRE            MOVE 0 TO SQLCODE
+DBPRE         END-IF
+              EVALUATE TRUE
+                WHEN DB-OK
+                    DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2
+                          ' FIELD3=' FIELD3
+                    PERFORM WRITE-REPORT-DETAIL
+                WHEN DB-NOT-FOUND
+                   MOVE SPACE             TO FIELD1
+                   MOVE SPACE             TO FIELD2
+                   MOVE SPACE             TO FIELD3
+                WHEN OTHER
+                   PERFORM DB-STATUS
+              END-EVALUATE
+           END-PERFORM
+      *
+           IF WS-REPORT-RECORD-COUNT = 0
+              SET PCTB004-001-ERROR            TO TRUE
+           END-IF
+           SET DB-OK                      TO TRUE
+           DISPLAY '-------------------------------------------'
+           PERFORM WRITE-REPORT-TOTAL
+           PERFORM CLOSE-REPORT-FILE
+      *
+DBPRE      MOVE 23            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+      *       CLOSE FINDROWS
+DBPRE      IF SQLCA-CURSOR-CTRL (3) = 0
+DBPRE         SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE         PERFORM DB-STATUS
+DBPRE      END-IF
+DBPRE      MOVE 0 TO SQLCA-CURSOR-CTRL (3)
+DBPRE *    END-EXEC.
+           EVALUATE TRUE
+           WHEN DB-OK
+              CONTINUE
+           WHEN OTHER
+              PERFORM DB-STATUS
+           END-EVALUATE
+           .
+        FIND-RECORD-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Insert one row built from the FIELD1 key and FIELD2/FIELD3 data      *
+      *  in PGCTB-001-DATA.                                                    *
+      **************************************************************************
+        ADD-RECORD SECTION.
+      *
+DBPRE      MOVE 30            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'INSERT ' DELIMITED SIZE
+DBPRE   'INTO ' DELIMITED SIZE
+DBPRE   'example_table ' DELIMITED SIZE
+DBPRE   '( ' DELIMITED SIZE
+DBPRE   'FIELD1, ' DELIMITED SIZE
+DBPRE   'FIELD2, ' DELIMITED SIZE
+DBPRE   'FIELD3 ' DELIMITED SIZE
+DBPRE   ') ' DELIMITED SIZE
+DBPRE   'VALUES ' DELIMITED SIZE
+DBPRE   '( ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD1-KEY DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD2 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD3 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ') ' DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE        TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                SET PCTB004-001-OK          TO TRUE
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+           .
+        ADD-RECORD-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Update FIELD2/FIELD3 on the single row keyed by FIELD1 in            *
+      *  PGCTB-001-DATA.                                                       *
+      **************************************************************************
+        UPDATE-RECORD SECTION.
+      *
+DBPRE      MOVE 31            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'UPDATE ' DELIMITED SIZE
+DBPRE   'example_table ' DELIMITED SIZE
+DBPRE   'SET ' DELIMITED SIZE
+DBPRE   'FIELD2 ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD2 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ', ' DELIMITED SIZE
+DBPRE   'FIELD3 ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD3 DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   ' ' DELIMITED SIZE
+DBPRE   'WHERE ' DELIMITED SIZE
+DBPRE   'FIELD1 ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD1-KEY DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE        TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                IF SQLCA-COUNT = 0
+                   SET PCTB004-001-ERROR    TO TRUE
+                ELSE
+                   SET PCTB004-001-OK       TO TRUE
+                END-IF
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+           .
+        UPDATE-RECORD-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Delete the single row keyed by FIELD1 in PGCTB-001-DATA.             *
+      **************************************************************************
+        DELETE-RECORD SECTION.
+      *
+DBPRE      MOVE 32            TO SQLCA-SEQUENCE
+      *    EXEC SQL
+DBPRE *    END-EXEC.
+DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE   STRING
+DBPRE   'DELETE ' DELIMITED SIZE
+DBPRE   'FROM ' DELIMITED SIZE
+DBPRE   'example_table ' DELIMITED SIZE
+DBPRE   'WHERE ' DELIMITED SIZE
+DBPRE   'FIELD1 ' DELIMITED SIZE
+DBPRE   '= ' DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE      PCTB004-001-FIELD1-KEY DELIMITED SIZE
+DBPRE      SQLCA-QUOTE DELIMITED SIZE
+DBPRE   INTO SQLCA-STATEMENT
+DBPRE   END-STRING
+DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE   END-CALL
+DBPRE   MOVE RETURN-CODE        TO SQLCODE
+           EVALUATE TRUE
+             WHEN DB-OK
+                IF SQLCA-COUNT = 0
+                   SET PCTB004-001-ERROR    TO TRUE
+                ELSE
+                   SET PCTB004-001-OK       TO TRUE
+                END-IF
+             WHEN OTHER
+                PERFORM DB-STATUS
+           END-EVALUATE
+           .
+        DELETE-RECORD-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Open the printed listing and reset the paging counters.              *
+      **************************************************************************
+        OPEN-REPORT-FILE SECTION.
+      *
+           MOVE 0                              TO WS-REPORT-LINE-COUNT
+           MOVE 0                              TO WS-REPORT-PAGE-NUMBER
+           MOVE 0                              TO WS-REPORT-RECORD-COUNT
+           IF REPORT-FILE-ALREADY-OPENED
+              OPEN EXTEND REPORT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              SET REPORT-FILE-ALREADY-OPENED   TO TRUE
+           END-IF
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+              SET PGCTB-ERROR                  TO TRUE
+              MOVE SPACES                      TO PGCTB-ERROR-MESSAGE
+              STRING 'Unable to open report file, status='
+                                              DELIMITED BY SIZE
+                     WS-REPORT-FILE-STATUS     DELIMITED BY SIZE
+                                              INTO PGCTB-ERROR-MESSAGE
+              DISPLAY PGCTB-ERROR-MESSAGE
+      *
+      * The subroutine does not own the connection, so it just reports
+      * the error back to the caller (see DB-STATUS in PGCTBSUB) and
+      * returns control instead of deciding to roll back or stop run
+              GOBACK
+           END-IF
+           .
+        OPEN-REPORT-FILE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Close the printed listing once the report is complete.               *
+      **************************************************************************
+        CLOSE-REPORT-FILE SECTION.
+      *
+           CLOSE REPORT-FILE
+           .
+        CLOSE-REPORT-FILE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Write the report title and column headings, starting a new page.    *
+      **************************************************************************
+        WRITE-REPORT-TITLE SECTION.
+      *
+           ADD 1                               TO WS-REPORT-PAGE-NUMBER
+           MOVE WS-REPORT-PAGE-NUMBER           TO WS-RT-PAGE-NUMBER
+           MOVE WS-REPORT-TITLE-LINE            TO REPORT-RECORD
+           IF WS-REPORT-PAGE-NUMBER = 1
+              WRITE REPORT-RECORD               AFTER ADVANCING 1 LINE
+           ELSE
+              WRITE REPORT-RECORD               AFTER ADVANCING PAGE
+           END-IF
+           MOVE WS-REPORT-HEADING-LINE          TO REPORT-RECORD
+           WRITE REPORT-RECORD                  AFTER ADVANCING 2 LINES
+           MOVE 0                               TO WS-REPORT-LINE-COUNT
+           .
+        WRITE-REPORT-TITLE-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Write one detail line, starting a fresh page (with a repeated title  *
+      *  and column headings) once the current page is full.                 *
+      **************************************************************************
+        WRITE-REPORT-DETAIL SECTION.
+      *
+           IF WS-REPORT-LINE-COUNT NOT LESS THAN
+              WS-REPORT-LINES-PER-PAGE
+              PERFORM WRITE-REPORT-TITLE
+           END-IF
+           MOVE FIELD1                    TO WS-RD-FIELD1
+           MOVE FIELD2                    TO WS-RD-FIELD2
+           MOVE FIELD3                    TO WS-RD-FIELD3
+           MOVE WS-REPORT-DETAIL-LINE     TO REPORT-RECORD
+           WRITE REPORT-RECORD            AFTER ADVANCING 1 LINE
+           ADD 1                          TO WS-REPORT-LINE-COUNT
+           ADD 1                          TO WS-REPORT-RECORD-COUNT
+           .
+        WRITE-REPORT-DETAIL-EXIT.
+           EXIT.
+      /
+      **************************************************************************
+      *  Write the trailing "n records listed" total for the whole listing.  *
+      **************************************************************************
+        WRITE-REPORT-TOTAL SECTION.
+      *
+           MOVE WS-REPORT-RECORD-COUNT          TO WS-RT-RECORD-COUNT
+           MOVE WS-REPORT-TOTAL-LINE            TO REPORT-RECORD
+           WRITE REPORT-RECORD                  AFTER ADVANCING 2 LINES
+           .
+        WRITE-REPORT-TOTAL-EXIT.
+           EXIT.
