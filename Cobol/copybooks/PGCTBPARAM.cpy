@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  PGCTBPARAM - common control block passed between every dbpre  *
+      *  batch program / online program and the subroutines it calls.  *
+      *  Included with COPY PGCTBPARAM in the WORKING-STORAGE SECTION  *
+      *  of the calling program and in the LINKAGE SECTION of the      *
+      *  called subroutine, so both sides see the identical layout.    *
+      ******************************************************************
+       01  PGCTB-PARAM-BLOCK.
+           05  PGCTB-PROGRAM-NAME          PIC X(08).
+           05  PGCTB-DATE                  PIC X(06).
+           05  PGCTB-TIME                  PIC X(08).
+           05  PGCTB-SQLCA-PTR             USAGE POINTER.
+           05  PGCTB-ERRNO                 PIC 9(05).
+           05  PGCTB-STATUS-FLD            PIC X(02).
+               88  PGCTB-OK                VALUE 'OK'.
+               88  PGCTB-ERROR             VALUE 'ER'.
+               88  PGCTB-INVALID-REQUEST   VALUE 'IR'.
+           05  PGCTB-ERROR-MESSAGE         PIC X(120).
