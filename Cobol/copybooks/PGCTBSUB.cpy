@@ -0,0 +1,43 @@
+      ******************************************************************
+      *  PGCTBSUB - common entry/exit framework for dbpre subroutines. *
+      *  COPY PGCTBSUB REPLACING 'TTTTNNNS' BY '<the-8-char-program-id>'*
+      *  right after the PROCEDURE DIVISION USING <param-block> header *
+      *  (the copybook supplies the trailing PGCTB-PARAM-BLOCK operand *
+      *  and the period that ends the USING phrase).                  *
+      ******************************************************************
+                                       PGCTB-PARAM-BLOCK.
+      *
+           MOVE 'TTTTNNNS'                  TO PGCTB-PROGRAM-NAME
+           SET PGCTB-OK                     TO TRUE
+           SET ADDRESS OF SQLCA             TO PGCTB-SQLCA-PTR
+      *
+           PERFORM PGCTB-ACTION
+      *
+           GOBACK
+           .
+      *************************************************************************
+       DB-STATUS SECTION.
+      *    DISPLAY 'in DB-STATUS (subroutine), SQLCODE = ' SQLCODE
+           IF SQLCODE NOT = 0
+              SET PGCTB-ERROR                  TO TRUE
+              MOVE SPACES                      TO PGCTB-ERROR-MESSAGE
+              STRING  'DB-STATUS: Program '     DELIMITED BY SIZE
+                      PGCTB-PROGRAM-NAME         DELIMITED BY SIZE
+                      ' SQLCODE='             DELIMITED BY SIZE
+                      SQLCODE                  DELIMITED BY SIZE
+                      '   SQLCA-SEQUENCE='     DELIMITED BY SIZE
+                      SQLCA-SEQUENCE           DELIMITED BY SIZE
+                      ' '                      DELIMITED BY SIZE
+                                               INTO PGCTB-ERROR-MESSAGE
+              DISPLAY PGCTB-ERROR-MESSAGE
+      *
+      * The subroutine does not own the connection, so it does not
+      * COMMIT, ROLLBACK or STOP RUN here - it just reports the error
+      * back to the caller in PGCTB-PARAM-BLOCK and returns control,
+      * leaving the decision (usually PERFORM PGCTB-STATUS) to the
+      * calling batch/online program.
+              GOBACK
+           END-IF
+           .
+       DB-STATUS-EXIT.
+           EXIT.
