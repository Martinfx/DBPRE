@@ -0,0 +1,35 @@
+      ******************************************************************
+      *  PCTB004P001 - parameter block 001 for subroutine PCTB004S.    *
+      *  Included with COPY PCTB004P001 in the WORKING-STORAGE SECTION *
+      *  of every batch/online program that calls PCTB004S.  The same  *
+      *  layout is carried literally in PCTB004S's own LINKAGE SECTION *
+      *  and MUST be kept in step with it whenever a request is added. *
+      ******************************************************************
+       01  PCTB004-001-PARAM-BLOCK.
+         05  PCTB004-001-GRP.
+           06  PCTB004-001-CALL-ID           PIC X(8).
+           06  PCTB004-001-REQID             PIC 999.
+           06  PCTB004-001-VERSION           PIC 9999.
+         05  PCTB004-001-GRP-RED             REDEFINES PCTB004-001-GRP
+                                             PIC X(15).
+           88 PCTB004-001-INIT               VALUE 'PCTB004S0010001'.
+         05  PCTB004-001-REQUEST             PIC X(16).
+           88 PCTB004-001-D-A-RECORDS        VALUE 'DISPALLRECORDS  '.
+           88 PCTB004-001-FIND-RECORD        VALUE 'FIND-RECORD     '.
+           88 PCTB004-001-ADD-RECORD         VALUE 'ADD-RECORD      '.
+           88 PCTB004-001-UPDATE-RECORD      VALUE 'UPDATE-RECORD   '.
+           88 PCTB004-001-DELETE-RECORD      VALUE 'DELETE-RECORD   '.
+         05  PGCTB-001-DATA.
+           06 FILLER                         PIC X.
+      * Add here more data to exchange between batch program and
+      * subroutine, if needed
+           06 PCTB004-001-STATUS             PIC 999.
+             88 PCTB004-001-OK               VALUE 0.
+             88 PCTB004-001-ERROR            VALUE 999.
+      * FIELD1 key used by FIND/ADD/UPDATE/DELETE-RECORD, and the
+      * optional high end of a FIELD1 range used by FIND-RECORD
+           06 PCTB004-001-FIELD1-KEY         PIC 9(08).
+           06 PCTB004-001-FIELD1-KEY-HI      PIC 9(08).
+             88 PCTB004-001-NO-RANGE         VALUE 0.
+           06 PCTB004-001-FIELD2             PIC X(16).
+           06 PCTB004-001-FIELD3             PIC X(32).
