@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  PGCTBSUBWS - private WORKING-STORAGE items shared by every    *
+      *  dbpre subroutine (TTTTNNNS).  These never cross the CALL      *
+      *  boundary; anything the caller needs to see lives in the       *
+      *  PGCTB-PARAM-BLOCK (COPY PGCTBPARAM) instead.                  *
+      ******************************************************************
+       01  PGCTB-SUB-WORK-AREA               PIC X VALUE SPACE.
